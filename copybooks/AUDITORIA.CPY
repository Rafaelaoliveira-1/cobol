@@ -0,0 +1,16 @@
+      *****************************************************
+      * LAYOUT DO REGISTRO DE AUDITORIA DE CLIENTES.
+      * UMA LINHA POR INCLUSAO / ALTERACAO / EXCLUSAO.
+      *****************************************************
+       01  AUDITORIA-REG.
+           05  AUDIT-DATA             PIC 9(08).
+           05  AUDIT-HORA             PIC 9(08).
+           05  AUDIT-FONE             PIC 9(09).
+           05  AUDIT-OPERACAO         PIC X(01).
+               88  AUDIT-INCLUSAO     VALUE 'I'.
+               88  AUDIT-ALTERACAO    VALUE 'A'.
+               88  AUDIT-EXCLUSAO     VALUE 'E'.
+           05  AUDIT-NOME-ANTES       PIC X(30).
+           05  AUDIT-EMAIL-ANTES      PIC X(40).
+           05  AUDIT-NOME-DEPOIS      PIC X(30).
+           05  AUDIT-EMAIL-DEPOIS     PIC X(40).
