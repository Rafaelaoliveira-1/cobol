@@ -0,0 +1,10 @@
+      *****************************************************
+      * LAYOUT DO REGISTRO DE CLIENTES.
+      * COMPARTILHADO ENTRE CLIENTES, CLIENTES-CARGA E
+      * CLIENTES-EXPORTA PARA MANTER OS PROGRAMAS EM SINCRONIA.
+      *****************************************************
+       01  CLIENTES-REG.
+           05  CLIENTES-CHAVE.
+               10  CLIENTES-FONE      PIC 9(09).
+           05  CLIENTES-NOME          PIC X(30).
+           05  CLIENTES-EMAIL         PIC X(40).
