@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTES-CARGA.
+      *****************************************
+      * OBJETIVO: CARGA EM LOTE DE CLIENTES A PARTIR DE UM ARQUIVO
+      *           SEQUENCIAL DE ENTRADA (ONBOARDING DE LISTAS).
+      * AUTHOR:   RAFAELA OLIVEIRA SILVA
+      *****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'C:\COBOL\CLIENTES.DAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+
+           SELECT ARQUIVO-CARGA ASSIGN TO 'C:\COBOL\CLIENTES-CARGA.TXT'
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CARGA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+           COPY CLIENTES-REG.
+
+       FD  ARQUIVO-CARGA.
+       01  CARGA-LINHA.
+           05 CARGA-FONE          PIC 9(09).
+           05 CARGA-NOME          PIC X(30).
+           05 CARGA-EMAIL         PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       77 CLIENTES-STATUS    PIC 9(02).
+       77 CARGA-STATUS       PIC 9(02).
+       77 WRK-TOTAL-LIDOS    PIC 9(06) COMP.
+       77 WRK-TOTAL-CARGA    PIC 9(06) COMP.
+       77 WRK-TOTAL-DUP      PIC 9(06) COMP.
+       77 WRK-TOTAL-LIDOS-E  PIC 9(06).
+       77 WRK-TOTAL-CARGA-E  PIC 9(06).
+       77 WRK-TOTAL-DUP-E    PIC 9(06).
+
+       77 WRK-FIM-SW         PIC X(01).
+           88 WRK-FIM-ARQUIVO     VALUE 'S'.
+           88 WRK-NAO-FIM         VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-CARREGAR UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           MOVE ZEROS TO WRK-TOTAL-LIDOS WRK-TOTAL-CARGA
+                         WRK-TOTAL-DUP.
+           SET WRK-NAO-FIM TO TRUE.
+
+           OPEN I-O CLIENTES
+              IF CLIENTES-STATUS = 35 THEN
+                  OPEN OUTPUT CLIENTES
+                  CLOSE CLIENTES
+                  OPEN I-O CLIENTES
+               END-IF.
+
+           OPEN INPUT ARQUIVO-CARGA
+              IF CARGA-STATUS NOT = 00 THEN
+                  DISPLAY 'ARQUIVO DE CARGA NAO ENCONTRADO'
+                  SET WRK-FIM-ARQUIVO TO TRUE
+               END-IF.
+
+       2000-CARREGAR.
+           READ ARQUIVO-CARGA
+             AT END
+               SET WRK-FIM-ARQUIVO TO TRUE
+             NOT AT END
+               ADD 1 TO WRK-TOTAL-LIDOS
+               PERFORM 2100-GRAVAR-CLIENTE
+           END-READ.
+
+       2100-GRAVAR-CLIENTE.
+           MOVE CARGA-FONE  TO CLIENTES-FONE.
+           MOVE CARGA-NOME  TO CLIENTES-NOME.
+           MOVE CARGA-EMAIL TO CLIENTES-EMAIL.
+           WRITE CLIENTES-REG
+             INVALID KEY
+               ADD 1 TO WRK-TOTAL-DUP
+               DISPLAY 'CLIENTE JA EXISTE - IGNORADO: ' CARGA-FONE
+             NOT INVALID KEY
+               ADD 1 TO WRK-TOTAL-CARGA
+           END-WRITE.
+
+       3000-FINALIZAR.
+           CLOSE CLIENTES.
+           CLOSE ARQUIVO-CARGA.
+           MOVE WRK-TOTAL-LIDOS TO WRK-TOTAL-LIDOS-E.
+           MOVE WRK-TOTAL-CARGA TO WRK-TOTAL-CARGA-E.
+           MOVE WRK-TOTAL-DUP   TO WRK-TOTAL-DUP-E.
+           DISPLAY 'REGISTROS LIDOS......: ' WRK-TOTAL-LIDOS-E.
+           DISPLAY 'REGISTROS CARREGADOS.: ' WRK-TOTAL-CARGA-E.
+           DISPLAY 'REGISTROS DUPLICADOS.: ' WRK-TOTAL-DUP-E.
