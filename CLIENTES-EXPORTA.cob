@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTES-EXPORTA.
+      *****************************************
+      * OBJETIVO: EXPORTACAO DE CLIENTES.DAT PARA ARQUIVO CSV,
+      *           PARA ENVIO A FERRAMENTAS DE CRM/E-MAIL MARKETING.
+      * AUTHOR:   RAFAELA OLIVEIRA SILVA
+      *****************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'C:\COBOL\CLIENTES.DAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CLIENTES-STATUS
+             RECORD KEY IS  CLIENTES-CHAVE.
+
+           SELECT ARQUIVO-CSV ASSIGN TO 'C:\COBOL\CLIENTES.CSV'
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+           COPY CLIENTES-REG.
+
+       FD  ARQUIVO-CSV.
+       01  CSV-LINHA             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77 CLIENTES-STATUS    PIC 9(02).
+       77 CSV-STATUS         PIC 9(02).
+       77 WRK-TOTAL-EXPORT   PIC 9(06) COMP.
+       77 WRK-TOTAL-EXPORT-E PIC 9(06).
+
+       77 WRK-FIM-SW         PIC X(01).
+           88 WRK-FIM-ARQUIVO     VALUE 'S'.
+           88 WRK-NAO-FIM         VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-EXPORTAR UNTIL WRK-FIM-ARQUIVO.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           MOVE ZEROS TO WRK-TOTAL-EXPORT.
+           SET WRK-NAO-FIM TO TRUE.
+
+           OPEN INPUT CLIENTES
+              IF CLIENTES-STATUS NOT = 00 THEN
+                  DISPLAY 'CLIENTES.DAT NAO ENCONTRADO'
+                  SET WRK-FIM-ARQUIVO TO TRUE
+               END-IF.
+
+           OPEN OUTPUT ARQUIVO-CSV.
+           MOVE 'TELEFONE,NOME,EMAIL' TO CSV-LINHA.
+           WRITE CSV-LINHA.
+
+       2000-EXPORTAR.
+           READ CLIENTES
+             AT END
+               SET WRK-FIM-ARQUIVO TO TRUE
+             NOT AT END
+               PERFORM 2100-GRAVAR-LINHA-CSV
+           END-READ.
+
+       2100-GRAVAR-LINHA-CSV.
+           MOVE SPACES TO CSV-LINHA.
+           STRING CLIENTES-FONE   DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  CLIENTES-NOME   DELIMITED BY '  '
+                  ','             DELIMITED BY SIZE
+                  CLIENTES-EMAIL  DELIMITED BY '  '
+                  INTO CSV-LINHA.
+           WRITE CSV-LINHA.
+           ADD 1 TO WRK-TOTAL-EXPORT.
+
+       3000-FINALIZAR.
+           CLOSE CLIENTES.
+           CLOSE ARQUIVO-CSV.
+           MOVE WRK-TOTAL-EXPORT TO WRK-TOTAL-EXPORT-E.
+           DISPLAY 'CLIENTES EXPORTADOS..: ' WRK-TOTAL-EXPORT-E.
