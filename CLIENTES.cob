@@ -9,9 +9,32 @@
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO 'C:\COBOL\CLIENTES.DAT'
              ORGANIZATION IS INDEXED
-             ACCESS MODE IS RANDOM
+             ACCESS MODE IS DYNAMIC
              FILE STATUS IS CLIENTES-STATUS
-             RECORD KEY IS  CLIENTES-CHAVE.
+             RECORD KEY IS  CLIENTES-CHAVE
+             ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+
+           SELECT CLIENTES-HIST ASSIGN TO 'C:\COBOL\CLIENTES-HIST.DAT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             FILE STATUS IS HIST-STATUS
+             RECORD KEY IS  HIST-CHAVE.
+
+           SELECT RELATORIO-CLI ASSIGN TO 'C:\COBOL\RELCLI.TXT'
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS RELATORIO-STATUS.
+
+           SELECT CLIENTES-AUDITORIA ASSIGN TO 'C:\COBOL\CLIAUDIT.DAT'
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS AUDIT-STATUS.
+
+           SELECT CLIENTES-CKPT ASSIGN TO 'C:\COBOL\RELCKPT.DAT'
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS RANDOM
+             RELATIVE KEY IS CKPT-REL-KEY
+             FILE STATUS IS CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,14 +45,74 @@
            05 CLIENTES-NOME      PIC X(30).
            05 CLIENTES-EMAIL     PIC X(40).
 
+       FD CLIENTES-HIST.
+       01 CLIENTES-HIST-REG.
+           05 HIST-CHAVE.
+               10 HIST-FONE      PIC 9(09).
+               10 HIST-DATA      PIC 9(08).
+               10 HIST-HORA      PIC 9(08).
+           05 HIST-NOME          PIC X(30).
+           05 HIST-EMAIL         PIC X(40).
+
+       FD RELATORIO-CLI.
+       01 RELATORIO-LINHA        PIC X(90).
+
+       FD CLIENTES-AUDITORIA.
+           COPY AUDITORIA.
+
+       FD CLIENTES-CKPT.
+       01 CKPT-REG.
+           05 CKPT-FONE          PIC 9(09).
+           05 CKPT-TOTAL         PIC 9(06).
+           05 CKPT-PAGINA        PIC 9(04).
+           05 CKPT-LINHA         PIC 9(02).
+
        WORKING-STORAGE SECTION.
 
        77 WRK-OPCAO          PIC X(1).
        77 WRK-MODULO         PIC X(25).
        77 WRK-TECLA          PIC X(1).
        77 WRK-OPCAO-RELATO   PIC X(1).
+       77 WRK-OPCAO-CONSULTA PIC X(1).
+       77 WRK-NOME-PESQUISA  PIC X(30).
        77 CLIENTES-STATUS    PIC 9(02).
+       77 HIST-STATUS        PIC 9(02).
        77 WRK-MSGERRO        PIC X(30).
+       77 WRK-CONFIRMA       PIC X(01).
+       77 WRK-LINHA-CONT     PIC 9(02) COMP.
+       77 WRK-LINHA-TELA     PIC 9(02) COMP.
+       77 RELATORIO-STATUS   PIC 9(02).
+       77 WRK-LINHA-PAGINA   PIC 9(02) COMP.
+       77 WRK-PAGINA-CONT    PIC 9(04) COMP.
+       77 WRK-PAGINA-EDIT    PIC 9(04).
+       77 WRK-TOTAL-CLIENTES PIC 9(06) COMP.
+       77 WRK-TOTAL-EDIT     PIC 9(06).
+       77 WRK-DATA-EXECUCAO  PIC 9(08).
+       77 AUDIT-STATUS       PIC 9(02).
+       77 AUDIT-NOME-ORIGINAL  PIC X(30).
+       77 AUDIT-EMAIL-ORIGINAL PIC X(40).
+       77 CKPT-STATUS        PIC 9(02).
+       77 CKPT-REL-KEY       PIC 9(04) COMP.
+       77 CKPT-FONE-SALVO    PIC 9(09).
+
+       77 WRK-FIM-SW         PIC X(01).
+           88 WRK-FIM-ARQUIVO     VALUE 'S'.
+           88 WRK-NAO-FIM         VALUE 'N'.
+
+       77 WRK-CKPT-SW        PIC X(01).
+           88 WRK-CKPT-EXISTE     VALUE 'S'.
+           88 WRK-CKPT-NAO-EXISTE VALUE 'N'.
+
+       77 WRK-RELATORIO-SW   PIC X(01).
+           88 WRK-RELATORIO-OK    VALUE 'S'.
+           88 WRK-RELATORIO-ERRO  VALUE 'N'.
+
+       77 WRK-DADOS-SW       PIC X(01).
+           88 DADOS-VALIDOS       VALUE 'S'.
+           88 DADOS-INVALIDOS     VALUE 'N'.
+
+       77 WRK-CONT-ARROBA    PIC 9(02) COMP.
+       77 WRK-CONT-PONTO     PIC 9(02) COMP.
 
        SCREEN SECTION.
        01 TELA.
@@ -60,6 +143,16 @@
            05 LINE 14 COLUMN 55 VALUE 'OPCAO ESCOLHIDA: '.
            05 LINE 14 COLUMN 70 USING WRK-OPCAO-RELATO.
 
+       01 MENU-CONSULTA.
+           05 LINE 12 COLUMN 55 VALUE '1 - POR TELEFONE'.
+           05 LINE 13 COLUMN 55 VALUE '2 - POR NOME'.
+           05 LINE 14 COLUMN 55 VALUE 'OPCAO ESCOLHIDA: '.
+           05 LINE 14 COLUMN 73 USING WRK-OPCAO-CONSULTA.
+
+       01 TELA-BUSCA-NOME.
+           05 LINE 10 COLUMN 10 VALUE 'NOME PARA PESQUISA: '.
+           05 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
+
        01 TELA-REGISTRO.
            05 CHAVE FOREGROUND-COLOR 2.
                10 LINE 10 COLUMN 10 VALUE 'TELEFONE'.
@@ -71,6 +164,12 @@
                10 LINE 12 COLUMN 10 VALUE 'EMAIL: '.
                10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
 
+       01 TELA-LISTA.
+           05 LINE WRK-LINHA-TELA COLUMN 05 PIC 9(09)
+              FROM CLIENTES-FONE.
+           05 COLUMN PLUS 2 PIC X(30) FROM CLIENTES-NOME.
+           05 COLUMN PLUS 2 PIC X(40) FROM CLIENTES-EMAIL.
+
        01 MOSTRA-ERRO.
            02 MGS-ERRO.
               10 BLANK SCREEN.
@@ -84,11 +183,22 @@
                USING WRK-TECLA.
 
               10 COLUMN PLUS 2 PIC X(1) USING WRK-TECLA.
+
+       01 TELA-CONFIRMA.
+           05 LINE 18 COLUMN 01 ERASE EOL
+           BACKGROUND-COLOR 4.
+           05 LINE 18 COLUMN 10 PIC X(30)
+           BACKGROUND-COLOR 4
+           FROM WRK-MSGERRO.
+           05 COLUMN PLUS 2 PIC X(01)
+           BACKGROUND-COLOR 3
+           USING WRK-CONFIRMA.
+
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL SECTION.
            PERFORM 1000-INICIAR THRU 1100-MONTA-TELA.
-           PERFORM 2000-PROCESSAR.
+           PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
            PERFORM 3000-FINALIZAR.
 
            STOP RUN.
@@ -100,6 +210,30 @@
                   CLOSE CLIENTES
                   OPEN I-O CLIENTES
                END-IF.
+           IF CLIENTES-STATUS NOT = 00
+             PERFORM 9601-TRATAR-STATUS-CLIENTES
+           END-IF.
+
+           OPEN I-O CLIENTES-HIST
+              IF HIST-STATUS = 35 THEN
+                  OPEN OUTPUT CLIENTES-HIST
+                  CLOSE CLIENTES-HIST
+                  OPEN I-O CLIENTES-HIST
+               END-IF.
+           IF HIST-STATUS NOT = 00
+             PERFORM 9602-TRATAR-STATUS-HIST
+           END-IF.
+
+           OPEN EXTEND CLIENTES-AUDITORIA
+              IF AUDIT-STATUS = 35 THEN
+                  OPEN OUTPUT CLIENTES-AUDITORIA
+                  CLOSE CLIENTES-AUDITORIA
+                  OPEN EXTEND CLIENTES-AUDITORIA
+               END-IF.
+           IF AUDIT-STATUS NOT = 00
+             MOVE 'FALHA AO ABRIR ARQUIVO DE AUDITORIA' TO WRK-MSGERRO
+             ACCEPT MOSTRA-ERRO
+           END-IF.
 
        1100-MONTA-TELA.
 
@@ -112,11 +246,19 @@
              WHEN 1
                PERFORM 5000-INCLUIR
              WHEN 2
-               PERFORM 6000-CONSULTAR
+               ACCEPT MENU-CONSULTA
+                 EVALUATE WRK-OPCAO-CONSULTA
+                   WHEN 1
+                     PERFORM 6000-CONSULTAR
+                   WHEN 2
+                     PERFORM 6500-CONSULTAR-NOME
+                   WHEN OTHER
+                     CONTINUE
+                 END-EVALUATE
              WHEN 3
-               CONTINUE
+               PERFORM 7000-ALTERAR
              WHEN 4
-               CONTINUE
+               PERFORM 8000-EXCLUIR
              WHEN 5
                ACCEPT MENU-RELATO
                  IF WRK-OPCAO-RELATO EQUAL 1
@@ -137,35 +279,476 @@
 
            3000-FINALIZAR.
              CLOSE CLIENTES.
+             CLOSE CLIENTES-HIST.
+             CLOSE CLIENTES-AUDITORIA.
 
            5000-INCLUIR.
              MOVE 'MODULO - INCLUSAO' TO WRK-MODULO.
+             MOVE ZEROS TO CLIENTES-FONE.
+             MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL.
+             SET DADOS-INVALIDOS TO TRUE.
+             PERFORM 5100-CAPTURA-VALIDA UNTIL DADOS-VALIDOS.
+             WRITE CLIENTES-REG
+               INVALID KEY
+                 PERFORM 9601-TRATAR-STATUS-CLIENTES
+               NOT INVALID KEY
+                 SET AUDIT-INCLUSAO TO TRUE
+                 MOVE SPACES TO AUDIT-NOME-ORIGINAL AUDIT-EMAIL-ORIGINAL
+                 PERFORM 9000-AUDITAR
+              END-WRITE.
              DISPLAY TELA.
+
+           5100-CAPTURA-VALIDA.
+             DISPLAY TELA.
+             DISPLAY TELA-REGISTRO.
              ACCEPT TELA-REGISTRO.
-               WRITE CLIENTES-REG
-                 INVALID KEY
-                   MOVE 'JA EXISTE' TO WRK-MSGERRO
-                   ACCEPT MOSTRA-ERRO
-                  END-WRITE.
-               DISPLAY TELA.
-            ACCEPT MENU.
+             PERFORM 5110-VALIDAR-CAMPOS.
+
+           5110-VALIDAR-CAMPOS.
+             SET DADOS-VALIDOS TO TRUE.
+             IF CLIENTES-FONE = ZEROS
+               MOVE 'TELEFONE NAO PODE SER ZERO' TO WRK-MSGERRO
+               SET DADOS-INVALIDOS TO TRUE
+               ACCEPT MOSTRA-ERRO
+             END-IF.
+             IF DADOS-VALIDOS AND CLIENTES-NOME = SPACES
+               MOVE 'NOME NAO PODE SER EM BRANCO' TO WRK-MSGERRO
+               SET DADOS-INVALIDOS TO TRUE
+               ACCEPT MOSTRA-ERRO
+             END-IF.
+             IF DADOS-VALIDOS
+               MOVE ZEROS TO WRK-CONT-ARROBA WRK-CONT-PONTO
+               INSPECT CLIENTES-EMAIL
+                 TALLYING WRK-CONT-ARROBA FOR ALL '@'
+               INSPECT CLIENTES-EMAIL
+                 TALLYING WRK-CONT-PONTO FOR ALL '.'
+               IF WRK-CONT-ARROBA = ZEROS OR WRK-CONT-PONTO = ZEROS
+                 MOVE 'EMAIL INVALIDO' TO WRK-MSGERRO
+                 SET DADOS-INVALIDOS TO TRUE
+                 ACCEPT MOSTRA-ERRO
+               END-IF
+             END-IF.
 
            5000-RELATORIO-TELA.
-             CONTINUE.
+             MOVE 'MODULO - RELATORIO TELA' TO WRK-MODULO.
+             MOVE ZEROS TO CLIENTES-FONE.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+               INVALID KEY
+                 PERFORM 9601-TRATAR-STATUS-CLIENTES
+             END-START.
+             IF CLIENTES-STATUS = 00
+               SET WRK-NAO-FIM TO TRUE
+               PERFORM 5001-PROXIMA-PAGINA UNTIL WRK-FIM-ARQUIVO
+             END-IF.
+
+           5001-PROXIMA-PAGINA.
+             DISPLAY TELA.
+             MOVE ZEROS TO WRK-LINHA-CONT.
+             PERFORM 5002-LE-E-MOSTRA
+               UNTIL WRK-LINHA-CONT = 9 OR WRK-FIM-ARQUIVO.
+             IF NOT WRK-FIM-ARQUIVO
+               MOVE 'ENTER=PROXIMA PAGINA  X=SAIR' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+               IF WRK-TECLA = 'X' OR WRK-TECLA = 'x'
+                 SET WRK-FIM-ARQUIVO TO TRUE
+               END-IF
+             END-IF.
+
+           5002-LE-E-MOSTRA.
+             READ CLIENTES NEXT RECORD
+               AT END
+                 SET WRK-FIM-ARQUIVO TO TRUE
+               NOT AT END
+                 IF CLIENTES-STATUS NOT = 00
+                   PERFORM 9601-TRATAR-STATUS-CLIENTES
+                   SET WRK-FIM-ARQUIVO TO TRUE
+                 ELSE
+                   ADD 1 TO WRK-LINHA-CONT
+                   COMPUTE WRK-LINHA-TELA = 6 + WRK-LINHA-CONT
+                   DISPLAY TELA-LISTA
+                 END-IF
+             END-READ.
 
            5010-RELATORIO-DISCO.
-             CONTINUE.
+             MOVE 'MODULO - RELATORIO DISCO' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE ZEROS TO WRK-TOTAL-CLIENTES WRK-PAGINA-CONT
+                           CLIENTES-FONE.
+             SET WRK-RELATORIO-OK TO TRUE.
+             PERFORM 5014-RECUPERAR-CHECKPOINT.
+             IF WRK-CKPT-EXISTE
+               OPEN EXTEND RELATORIO-CLI
+             ELSE
+               OPEN OUTPUT RELATORIO-CLI
+               PERFORM 5013-CABECALHO-RELATORIO
+             END-IF.
+             IF WRK-RELATORIO-OK
+               START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                 INVALID KEY
+                   PERFORM 9601-TRATAR-STATUS-CLIENTES
+               END-START
+               IF CLIENTES-STATUS = 00
+                 SET WRK-NAO-FIM TO TRUE
+                 PERFORM 5011-LE-E-IMPRIME UNTIL WRK-FIM-ARQUIVO
+                 IF WRK-RELATORIO-OK
+                   PERFORM 5016-FINALIZAR-RELATORIO
+                 ELSE
+                   CLOSE CLIENTES-CKPT
+                 END-IF
+               ELSE
+                 IF WRK-CKPT-EXISTE
+                   PERFORM 5016-FINALIZAR-RELATORIO
+                 ELSE
+                   MOVE 'RELATORIO SEM CLIENTES A LISTAR' TO WRK-MSGERRO
+                   CLOSE CLIENTES-CKPT
+                 END-IF
+               END-IF
+             ELSE
+               CLOSE CLIENTES-CKPT
+             END-IF.
+             CLOSE RELATORIO-CLI.
+             ACCEPT MOSTRA-ERRO.
+
+           5011-LE-E-IMPRIME.
+             READ CLIENTES NEXT RECORD
+               AT END
+                 SET WRK-FIM-ARQUIVO TO TRUE
+               NOT AT END
+                 IF CLIENTES-STATUS NOT = 00
+                   PERFORM 9600-IDENTIFICAR-STATUS-CLIENTES
+                   SET WRK-RELATORIO-ERRO TO TRUE
+                   SET WRK-FIM-ARQUIVO TO TRUE
+                 ELSE
+                   IF WRK-LINHA-PAGINA >= 20
+                     PERFORM 5013-CABECALHO-RELATORIO
+                   END-IF
+                   IF WRK-RELATORIO-OK
+                     MOVE SPACES TO RELATORIO-LINHA
+                     STRING CLIENTES-FONE  DELIMITED BY SIZE
+                            '  '           DELIMITED BY SIZE
+                            CLIENTES-NOME  DELIMITED BY SIZE
+                            '  '           DELIMITED BY SIZE
+                            CLIENTES-EMAIL DELIMITED BY SIZE
+                            INTO RELATORIO-LINHA
+                     WRITE RELATORIO-LINHA
+                     IF RELATORIO-STATUS NOT = 00
+                       MOVE 'ERRO AO GRAVAR RELATORIO (DISCO CHEIO?)'
+                         TO WRK-MSGERRO
+                       SET WRK-RELATORIO-ERRO TO TRUE
+                       SET WRK-FIM-ARQUIVO TO TRUE
+                     ELSE
+                       ADD 1 TO WRK-TOTAL-CLIENTES
+                       ADD 1 TO WRK-LINHA-PAGINA
+                       PERFORM 5012-GRAVAR-CHECKPOINT
+                     END-IF
+                   END-IF
+                 END-IF
+             END-READ.
+
+           5016-FINALIZAR-RELATORIO.
+             MOVE WRK-TOTAL-CLIENTES TO WRK-TOTAL-EDIT.
+             MOVE SPACES TO RELATORIO-LINHA.
+             STRING 'TOTAL DE CLIENTES: ' DELIMITED BY SIZE
+                    WRK-TOTAL-EDIT         DELIMITED BY SIZE
+                    INTO RELATORIO-LINHA.
+             WRITE RELATORIO-LINHA.
+             IF RELATORIO-STATUS NOT = 00
+               MOVE 'ERRO AO GRAVAR RELATORIO (DISCO CHEIO?)'
+                 TO WRK-MSGERRO
+               CLOSE CLIENTES-CKPT
+             ELSE
+               MOVE 'RELATORIO GERADO COM SUCESSO' TO WRK-MSGERRO
+               PERFORM 5015-LIMPAR-CHECKPOINT
+             END-IF.
+
+           5012-GRAVAR-CHECKPOINT.
+             MOVE CLIENTES-FONE      TO CKPT-FONE.
+             MOVE WRK-TOTAL-CLIENTES TO CKPT-TOTAL.
+             MOVE WRK-PAGINA-CONT    TO CKPT-PAGINA.
+             MOVE WRK-LINHA-PAGINA   TO CKPT-LINHA.
+             MOVE 1 TO CKPT-REL-KEY.
+             IF WRK-CKPT-EXISTE
+               REWRITE CKPT-REG
+             ELSE
+               WRITE CKPT-REG
+               SET WRK-CKPT-EXISTE TO TRUE
+             END-IF.
+             IF CKPT-STATUS NOT = 00
+               MOVE 'ERRO AO GRAVAR CHECKPOINT - SEM PONTO DE RETOMADA'
+                 TO WRK-MSGERRO
+               SET WRK-RELATORIO-ERRO TO TRUE
+               SET WRK-FIM-ARQUIVO TO TRUE
+             END-IF.
+
+           5014-RECUPERAR-CHECKPOINT.
+             OPEN I-O CLIENTES-CKPT
+               IF CKPT-STATUS = 35 THEN
+                   OPEN OUTPUT CLIENTES-CKPT
+                   CLOSE CLIENTES-CKPT
+                   OPEN I-O CLIENTES-CKPT
+                END-IF.
+             IF CKPT-STATUS NOT = 00
+               MOVE 'FALHA AO ABRIR CHECKPOINT DO RELATORIO'
+                 TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+               SET WRK-RELATORIO-ERRO TO TRUE
+             ELSE
+               MOVE 1 TO CKPT-REL-KEY
+               READ CLIENTES-CKPT
+                 INVALID KEY
+                   SET WRK-CKPT-NAO-EXISTE TO TRUE
+                   MOVE ZEROS TO CKPT-FONE-SALVO
+                 NOT INVALID KEY
+                   SET WRK-CKPT-EXISTE TO TRUE
+                   MOVE CKPT-FONE TO CKPT-FONE-SALVO
+               END-READ
+               IF WRK-CKPT-EXISTE
+                 ADD 1 TO CKPT-FONE-SALVO GIVING CLIENTES-FONE
+                 MOVE CKPT-TOTAL  TO WRK-TOTAL-CLIENTES
+                 MOVE CKPT-PAGINA TO WRK-PAGINA-CONT
+                 MOVE CKPT-LINHA  TO WRK-LINHA-PAGINA
+                 MOVE 'RETOMANDO RELATORIO A PARTIR DO ULTIMO PONTO'
+                   TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+               END-IF
+             END-IF.
+
+           5015-LIMPAR-CHECKPOINT.
+             IF WRK-CKPT-EXISTE
+               MOVE 1 TO CKPT-REL-KEY
+               DELETE CLIENTES-CKPT
+               IF CKPT-STATUS = 00
+                 SET WRK-CKPT-NAO-EXISTE TO TRUE
+               ELSE
+                 MOVE 'RELATORIO OK MAS FALHA AO LIMPAR CHECKPOINT'
+                   TO WRK-MSGERRO
+               END-IF
+             END-IF.
+             CLOSE CLIENTES-CKPT.
+
+           5013-CABECALHO-RELATORIO.
+             ADD 1 TO WRK-PAGINA-CONT.
+             MOVE ZEROS TO WRK-LINHA-PAGINA.
+             MOVE WRK-PAGINA-CONT TO WRK-PAGINA-EDIT.
+             ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+             MOVE SPACES TO RELATORIO-LINHA.
+             STRING 'RELATORIO DE CLIENTES  -  DATA: ' DELIMITED BY SIZE
+                    WRK-DATA-EXECUCAO    DELIMITED BY SIZE
+                    '  PAGINA: '         DELIMITED BY SIZE
+                    WRK-PAGINA-EDIT      DELIMITED BY SIZE
+                    INTO RELATORIO-LINHA.
+             WRITE RELATORIO-LINHA.
+             IF RELATORIO-STATUS NOT = 00
+               MOVE 'ERRO AO GRAVAR RELATORIO (DISCO CHEIO?)'
+                 TO WRK-MSGERRO
+               SET WRK-RELATORIO-ERRO TO TRUE
+               SET WRK-FIM-ARQUIVO TO TRUE
+             ELSE
+               MOVE 'TELEFONE   NOME                           EMAIL'
+                 TO RELATORIO-LINHA
+               WRITE RELATORIO-LINHA
+               IF RELATORIO-STATUS NOT = 00
+                 MOVE 'ERRO AO GRAVAR RELATORIO (DISCO CHEIO?)'
+                   TO WRK-MSGERRO
+                 SET WRK-RELATORIO-ERRO TO TRUE
+                 SET WRK-FIM-ARQUIVO TO TRUE
+               END-IF
+             END-IF.
 
            6000-CONSULTAR.
              MOVE 'MODULO - CONSULTAR' TO WRK-MODULO.
              DISPLAY TELA.
                DISPLAY TELA-REGISTRO.
                ACCEPT CHAVE.
-               READ CLIENTES.
+               READ CLIENTES
                  INVALID KEY
-                   MOVE 'N�O ENCONTRADO' TO WRK-MSGERRO
+                   PERFORM 9600-IDENTIFICAR-STATUS-CLIENTES
                  NOT INVALID KEY
                    MOVE '-- ENCONTRADO --' TO WRK-MSGERRO
                    DISPLAY SS-DADOS
               END-READ.
                 ACCEPT MOSTRA-ERRO.
+
+           6500-CONSULTAR-NOME.
+             MOVE 'MODULO - CONSULTA POR NOME' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY TELA-BUSCA-NOME.
+             ACCEPT TELA-BUSCA-NOME.
+             MOVE CLIENTES-NOME TO WRK-NOME-PESQUISA.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-NOME
+               INVALID KEY
+                 PERFORM 9601-TRATAR-STATUS-CLIENTES
+             END-START.
+             IF CLIENTES-STATUS = 00
+               SET WRK-NAO-FIM TO TRUE
+               PERFORM 6510-PROXIMO-NOME UNTIL WRK-FIM-ARQUIVO
+             END-IF.
+
+           6510-PROXIMO-NOME.
+             READ CLIENTES NEXT RECORD
+               AT END
+                 SET WRK-FIM-ARQUIVO TO TRUE
+               NOT AT END
+                 IF CLIENTES-STATUS NOT = 00
+                   PERFORM 9601-TRATAR-STATUS-CLIENTES
+                   SET WRK-FIM-ARQUIVO TO TRUE
+                 ELSE
+                   IF CLIENTES-NOME NOT = WRK-NOME-PESQUISA
+                     SET WRK-FIM-ARQUIVO TO TRUE
+                     MOVE 'NAO HA MAIS CLIENTES COM ESSE NOME'
+                       TO WRK-MSGERRO
+                     ACCEPT MOSTRA-ERRO
+                   ELSE
+                     MOVE '-- ENCONTRADO -- ENTER=PROX  X=SAIR'
+                       TO WRK-MSGERRO
+                     DISPLAY SS-DADOS
+                     ACCEPT MOSTRA-ERRO
+                     IF WRK-TECLA = 'X' OR WRK-TECLA = 'x'
+                       SET WRK-FIM-ARQUIVO TO TRUE
+                     END-IF
+                   END-IF
+                 END-IF
+             END-READ.
+
+           7000-ALTERAR.
+             MOVE 'MODULO - ALTERACAO' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY TELA-REGISTRO.
+             ACCEPT CHAVE.
+             READ CLIENTES
+               INVALID KEY
+                 PERFORM 9601-TRATAR-STATUS-CLIENTES
+               NOT INVALID KEY
+                 MOVE CLIENTES-NOME  TO AUDIT-NOME-ORIGINAL
+                 MOVE CLIENTES-EMAIL TO AUDIT-EMAIL-ORIGINAL
+                 PERFORM 7100-EDITAR-CONFIRMAR
+             END-READ.
+
+           7100-EDITAR-CONFIRMAR.
+             SET DADOS-INVALIDOS TO TRUE.
+             PERFORM 7110-CAPTURA-VALIDA-ALTERACAO UNTIL DADOS-VALIDOS.
+             MOVE 'CONFIRMA ALTERACAO (S/N)?' TO WRK-MSGERRO.
+             ACCEPT TELA-CONFIRMA.
+             IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+               REWRITE CLIENTES-REG
+                 INVALID KEY
+                   PERFORM 9601-TRATAR-STATUS-CLIENTES
+                 NOT INVALID KEY
+                   MOVE 'ALTERADO COM SUCESSO' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                   SET AUDIT-ALTERACAO TO TRUE
+                   PERFORM 9000-AUDITAR
+               END-REWRITE
+             ELSE
+               MOVE 'ALTERACAO CANCELADA' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+             END-IF.
+
+           7110-CAPTURA-VALIDA-ALTERACAO.
+             DISPLAY TELA-REGISTRO.
+             ACCEPT SS-DADOS.
+             PERFORM 5110-VALIDAR-CAMPOS.
+
+           8000-EXCLUIR.
+             MOVE 'MODULO - EXCLUSAO' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY TELA-REGISTRO.
+             ACCEPT CHAVE.
+             READ CLIENTES
+               INVALID KEY
+                 PERFORM 9601-TRATAR-STATUS-CLIENTES
+               NOT INVALID KEY
+                 DISPLAY SS-DADOS
+                 MOVE 'CONFIRMA EXCLUSAO (S/N)?' TO WRK-MSGERRO
+                 ACCEPT TELA-CONFIRMA
+                 IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                   PERFORM 8100-ARQUIVAR-EXCLUIR
+                 ELSE
+                   MOVE 'EXCLUSAO CANCELADA' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                 END-IF
+             END-READ.
+
+           8100-ARQUIVAR-EXCLUIR.
+             MOVE CLIENTES-FONE  TO HIST-FONE.
+             ACCEPT HIST-DATA FROM DATE YYYYMMDD.
+             ACCEPT HIST-HORA FROM TIME.
+             MOVE CLIENTES-NOME  TO HIST-NOME.
+             MOVE CLIENTES-EMAIL TO HIST-EMAIL.
+             WRITE CLIENTES-HIST-REG
+               INVALID KEY
+                 PERFORM 9602-TRATAR-STATUS-HIST
+               NOT INVALID KEY
+                 DELETE CLIENTES
+                   INVALID KEY
+                     PERFORM 9601-TRATAR-STATUS-CLIENTES
+                   NOT INVALID KEY
+                     MOVE 'CLIENTE EXCLUIDO' TO WRK-MSGERRO
+                     ACCEPT MOSTRA-ERRO
+                     MOVE CLIENTES-NOME  TO AUDIT-NOME-ORIGINAL
+                     MOVE CLIENTES-EMAIL TO AUDIT-EMAIL-ORIGINAL
+                     SET AUDIT-EXCLUSAO TO TRUE
+                     PERFORM 9000-AUDITAR
+                 END-DELETE
+             END-WRITE.
+
+           9000-AUDITAR.
+             MOVE CLIENTES-FONE TO AUDIT-FONE.
+             ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+             ACCEPT AUDIT-HORA FROM TIME.
+             MOVE AUDIT-NOME-ORIGINAL  TO AUDIT-NOME-ANTES.
+             MOVE AUDIT-EMAIL-ORIGINAL TO AUDIT-EMAIL-ANTES.
+             IF AUDIT-EXCLUSAO
+               MOVE SPACES TO AUDIT-NOME-DEPOIS AUDIT-EMAIL-DEPOIS
+             ELSE
+               MOVE CLIENTES-NOME  TO AUDIT-NOME-DEPOIS
+               MOVE CLIENTES-EMAIL TO AUDIT-EMAIL-DEPOIS
+             END-IF.
+             WRITE AUDITORIA-REG.
+             IF AUDIT-STATUS NOT = 00
+               MOVE 'FALHA AO GRAVAR TRILHA DE AUDITORIA' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+             END-IF.
+
+           9600-IDENTIFICAR-STATUS-CLIENTES.
+             EVALUATE CLIENTES-STATUS
+               WHEN 21
+                 MOVE 'CHAVE FORA DE SEQUENCIA' TO WRK-MSGERRO
+               WHEN 22
+                 MOVE 'REGISTRO DUPLICADO' TO WRK-MSGERRO
+               WHEN 23
+                 MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSGERRO
+               WHEN 24
+                 MOVE 'LIMITE DO ARQUIVO EXCEDIDO' TO WRK-MSGERRO
+               WHEN 34
+                 MOVE 'DISCO CHEIO' TO WRK-MSGERRO
+               WHEN 35
+                 MOVE 'ARQUIVO NAO ENCONTRADO' TO WRK-MSGERRO
+               WHEN 91
+                 MOVE 'REGISTRO BLOQUEADO POR OUTRO USUARIO'
+                   TO WRK-MSGERRO
+               WHEN 92 WHEN 93
+                 MOVE 'INDICE DO ARQUIVO DANIFICADO' TO WRK-MSGERRO
+               WHEN OTHER
+                 MOVE 'ERRO DE E/S NO ARQUIVO CLIENTES' TO WRK-MSGERRO
+             END-EVALUATE.
+
+           9601-TRATAR-STATUS-CLIENTES.
+             PERFORM 9600-IDENTIFICAR-STATUS-CLIENTES.
+             ACCEPT MOSTRA-ERRO.
+
+           9602-TRATAR-STATUS-HIST.
+             EVALUATE HIST-STATUS
+               WHEN 22
+                 MOVE 'HISTORICO JA POSSUI ESSE REGISTRO' TO WRK-MSGERRO
+               WHEN 34
+                 MOVE 'DISCO CHEIO AO ARQUIVAR HISTORICO' TO WRK-MSGERRO
+               WHEN 91
+                 MOVE 'HISTORICO BLOQUEADO POR OUTRO USUARIO'
+                   TO WRK-MSGERRO
+               WHEN 92 WHEN 93
+                 MOVE 'INDICE DO HISTORICO DANIFICADO' TO WRK-MSGERRO
+               WHEN OTHER
+                 MOVE 'ERRO AO ARQUIVAR HISTORICO' TO WRK-MSGERRO
+             END-EVALUATE.
+             ACCEPT MOSTRA-ERRO.
